@@ -0,0 +1,270 @@
+000010 IDENTIFICATION DIVISION.
+000020 PROGRAM-ID. USRMAINT.
+000030 AUTHOR. D-SHIFT-BATCH-SUPPORT.
+000040 INSTALLATION. OPERATIONS-DATA-CENTER.
+000050 DATE-WRITTEN. 08/09/2026.
+000060 DATE-COMPILED.
+000070******************************************************************
+000080*    MODIFICATION HISTORY
+000090*    ----------------------------------------------------------
+000100*    DATE        INIT   DESCRIPTION
+000110*    08/09/2026  MTK    ORIGINAL VERSION - ONLINE MAINTENANCE OF
+000120*                       USER-MASTER (ADD/CHANGE/INACTIVATE) SO
+000130*                       OPERATIONS CAN OWN THIS DATA WITHOUT
+000140*                       ROUTING CORRECTIONS THROUGH IT.
+000150*    08/09/2026  MTK    ADDED A FATAL-ERROR CHECK ON THE USRFILE
+000160*                       OPEN SO A STATUS OTHER THAN "OK" OR
+000170*                       "FILE NOT FOUND YET" STOPS THE
+000180*                       TRANSACTION WITH A CLEAR MESSAGE INSTEAD
+000190*                       OF RUNNING AGAINST A FILE THAT NEVER
+000200*                       CAME OPEN.
+000210*    08/09/2026  MTK    ADDED INVALID KEY CHECKING TO THE CHANGE
+000220*                       AND INACTIVATE REWRITES SO A RECORD
+000230*                       DELETED OR LOCKED BETWEEN THE READ AND
+000240*                       THE REWRITE NO LONGER REPORTS SUCCESS.
+000250******************************************************************
+000260*    REMARKS.
+000270*        SIMPLE MENU-DRIVEN MAINTENANCE TRANSACTION AGAINST THE
+000280*        SAME USER-MASTER FILE AND RECORD LAYOUT READ BY
+000290*        HELLOCOBOL.  ADD CREATES A NEW RECORD, CHANGE UPDATES
+000300*        NAME/DEPARTMENT ON AN EXISTING RECORD, AND INACTIVATE
+000310*        SETS THE STATUS FLAG TO 'I' SO HELLOCOBOL'S PROCESSING
+000320*        LOOP SKIPS THE USER ON ITS NEXT RUN WITHOUT THE RECORD
+000330*        BEING PHYSICALLY REMOVED FROM THE FILE.
+000340******************************************************************
+
+000350 ENVIRONMENT DIVISION.
+000360 CONFIGURATION SECTION.
+000370 SPECIAL-NAMES.
+000380     C01 IS NEW-PAGE.
+
+000390 INPUT-OUTPUT SECTION.
+000400 FILE-CONTROL.
+000410     SELECT USRFILE  ASSIGN TO "USRFILE"
+000420         ORGANIZATION IS INDEXED
+000430         ACCESS MODE IS DYNAMIC
+000440         RECORD KEY IS USR-USER-ID
+000450         FILE STATUS IS WS-USRFILE-STATUS.
+
+000460 DATA DIVISION.
+000470 FILE SECTION.
+000480 FD  USRFILE
+000490     RECORDING MODE IS F.
+000500     COPY USRMAST.
+
+000510 WORKING-STORAGE SECTION.
+000520 77  WS-USRFILE-STATUS           PIC X(02) VALUE "00".
+
+000530 77  WS-MENU-CHOICE              PIC X(01) VALUE SPACE.
+000540     88  WS-CHOICE-ADD                VALUE "A" "a".
+000550     88  WS-CHOICE-CHANGE              VALUE "C" "c".
+000560     88  WS-CHOICE-INACTIVATE           VALUE "I" "i".
+000570     88  WS-CHOICE-QUIT                 VALUE "Q" "q".
+
+000580 77  WS-MORE-TRANSACTIONS-SWITCH PIC X(01) VALUE "Y".
+000590     88  MORE-TRANSACTIONS              VALUE "Y".
+000600     88  NO-MORE-TRANSACTIONS           VALUE "N".
+
+000610 77  WS-RECORD-FOUND-SWITCH      PIC X(01) VALUE "N".
+000620     88  RECORD-WAS-FOUND               VALUE "Y".
+000630     88  RECORD-WAS-NOT-FOUND           VALUE "N".
+
+000640 77  WS-ENTERED-USER-ID          PIC X(06).
+000650 77  WS-ENTERED-USER-NAME        PIC X(30).
+000660 77  WS-ENTERED-DEPARTMENT       PIC X(10).
+
+000670 77  WS-FAILING-FILE-NAME        PIC X(08) VALUE SPACES.
+000680 77  WS-FAILING-FILE-STATUS      PIC X(02) VALUE SPACES.
+
+000690 PROCEDURE DIVISION.
+
+000700 0000-MAINLINE.
+000710     PERFORM 1000-INITIALIZE
+000720         THRU 1000-INITIALIZE-EXIT.
+
+000730     PERFORM 2000-PROCESS-ONE-TRANSACTION
+000740         THRU 2000-PROCESS-ONE-TRANSACTION-EXIT
+000750         UNTIL NO-MORE-TRANSACTIONS.
+
+000760     PERFORM 9000-TERMINATE
+000770         THRU 9000-TERMINATE-EXIT.
+
+000780     STOP RUN.
+
+000790 1000-INITIALIZE.
+000800     OPEN I-O USRFILE.
+000810     IF WS-USRFILE-STATUS = "35"
+000820         CLOSE USRFILE
+000830         OPEN OUTPUT USRFILE
+000840         CLOSE USRFILE
+000850         OPEN I-O USRFILE
+000860     END-IF.
+
+000870     IF WS-USRFILE-STATUS NOT = "00"
+000880         MOVE "USRFILE" TO WS-FAILING-FILE-NAME
+000890         MOVE WS-USRFILE-STATUS TO WS-FAILING-FILE-STATUS
+000900         PERFORM 9900-FILE-ERROR THRU 9900-FILE-ERROR-EXIT
+000910     END-IF.
+000920 1000-INITIALIZE-EXIT.
+000930     EXIT.
+
+000940******************************************************************
+000950*    2000-PROCESS-ONE-TRANSACTION
+000960******************************************************************
+000970 2000-PROCESS-ONE-TRANSACTION.
+000980     PERFORM 2100-DISPLAY-MENU
+000990         THRU 2100-DISPLAY-MENU-EXIT.
+
+001000     EVALUATE TRUE
+001010         WHEN WS-CHOICE-ADD
+001020             PERFORM 3000-ADD-USER
+001030                 THRU 3000-ADD-USER-EXIT
+001040         WHEN WS-CHOICE-CHANGE
+001050             PERFORM 4000-CHANGE-USER
+001060                 THRU 4000-CHANGE-USER-EXIT
+001070         WHEN WS-CHOICE-INACTIVATE
+001080             PERFORM 5000-INACTIVATE-USER
+001090                 THRU 5000-INACTIVATE-USER-EXIT
+001100         WHEN WS-CHOICE-QUIT
+001110             SET NO-MORE-TRANSACTIONS TO TRUE
+001120         WHEN OTHER
+001130             DISPLAY "INVALID SELECTION - PLEASE TRY AGAIN"
+001140     END-EVALUATE.
+001150 2000-PROCESS-ONE-TRANSACTION-EXIT.
+001160     EXIT.
+
+001170 2100-DISPLAY-MENU.
+001180     DISPLAY " ".
+001190     DISPLAY "USER-MASTER MAINTENANCE".
+001200     DISPLAY "  A - ADD A USER".
+001210     DISPLAY "  C - CHANGE A USER".
+001220     DISPLAY "  I - INACTIVATE A USER".
+001230     DISPLAY "  Q - QUIT".
+001240     DISPLAY "ENTER SELECTION: " WITH NO ADVANCING.
+001250     ACCEPT WS-MENU-CHOICE.
+001260 2100-DISPLAY-MENU-EXIT.
+001270     EXIT.
+
+001280******************************************************************
+001290*    3000-ADD-USER
+001300******************************************************************
+001310 3000-ADD-USER.
+001320     DISPLAY "ENTER USER ID (6 CHARACTERS): " WITH NO ADVANCING.
+001330     ACCEPT WS-ENTERED-USER-ID.
+001340     DISPLAY "ENTER USER NAME: " WITH NO ADVANCING.
+001350     ACCEPT WS-ENTERED-USER-NAME.
+001360     DISPLAY "ENTER DEPARTMENT: " WITH NO ADVANCING.
+001370     ACCEPT WS-ENTERED-DEPARTMENT.
+
+001380     MOVE WS-ENTERED-USER-ID   TO USR-USER-ID.
+001390     MOVE WS-ENTERED-USER-NAME TO USR-USER-NAME.
+001400     MOVE WS-ENTERED-DEPARTMENT TO USR-DEPARTMENT.
+001410     SET USR-ACTIVE TO TRUE.
+
+001420     WRITE USER-RECORD
+001430         INVALID KEY
+001440             DISPLAY "USER ID " WS-ENTERED-USER-ID
+001450                 " ALREADY EXISTS - NOT ADDED"
+001460         NOT INVALID KEY
+001470             DISPLAY "USER " WS-ENTERED-USER-ID " ADDED"
+001480     END-WRITE.
+001490 3000-ADD-USER-EXIT.
+001500     EXIT.
+
+001510******************************************************************
+001520*    4000-CHANGE-USER
+001530******************************************************************
+001540 4000-CHANGE-USER.
+001550     PERFORM 6000-READ-USER-FOR-UPDATE
+001560         THRU 6000-READ-USER-FOR-UPDATE-EXIT.
+
+001570     IF RECORD-WAS-FOUND
+001580         DISPLAY "ENTER NEW USER NAME (BLANK = NO CHANGE): "
+001590             WITH NO ADVANCING
+001600         ACCEPT WS-ENTERED-USER-NAME
+001610         IF WS-ENTERED-USER-NAME NOT = SPACES
+001620             MOVE WS-ENTERED-USER-NAME TO USR-USER-NAME
+001630         END-IF
+
+001640         DISPLAY "ENTER NEW DEPARTMENT (BLANK = NO CHANGE): "
+001650             WITH NO ADVANCING
+001660         ACCEPT WS-ENTERED-DEPARTMENT
+001670         IF WS-ENTERED-DEPARTMENT NOT = SPACES
+001680             MOVE WS-ENTERED-DEPARTMENT TO USR-DEPARTMENT
+001690         END-IF
+
+001700         REWRITE USER-RECORD
+001710             INVALID KEY
+001720                 DISPLAY "USER " WS-ENTERED-USER-ID
+001730                     " COULD NOT BE UPDATED - RECORD NOT ON FILE"
+001740             NOT INVALID KEY
+001750                 DISPLAY "USER " WS-ENTERED-USER-ID " UPDATED"
+001760         END-REWRITE
+001770     END-IF.
+001780 4000-CHANGE-USER-EXIT.
+001790     EXIT.
+
+001800******************************************************************
+001810*    5000-INACTIVATE-USER
+001820*        SETS THE STATUS FLAG TO 'I' INSTEAD OF DELETING THE
+001830*        RECORD SO HELLOCOBOL'S PROCESSING LOOP SKIPS THE USER
+001840*        WITHOUT LOSING THE HISTORY ON THE FILE.
+001850******************************************************************
+001860 5000-INACTIVATE-USER.
+001870     PERFORM 6000-READ-USER-FOR-UPDATE
+001880         THRU 6000-READ-USER-FOR-UPDATE-EXIT.
+
+001890     IF RECORD-WAS-FOUND
+001900         SET USR-INACTIVE TO TRUE
+001910         REWRITE USER-RECORD
+001920             INVALID KEY
+001930                 DISPLAY "USER " WS-ENTERED-USER-ID
+001940                     " NOT INACTIVATED - RECORD NOT ON FILE"
+001950             NOT INVALID KEY
+001960                 DISPLAY "USER " WS-ENTERED-USER-ID " INACTIVATED"
+001970         END-REWRITE
+001980     END-IF.
+001990 5000-INACTIVATE-USER-EXIT.
+002000     EXIT.
+
+002010******************************************************************
+002020*    6000-READ-USER-FOR-UPDATE
+002030******************************************************************
+002040 6000-READ-USER-FOR-UPDATE.
+002050     DISPLAY "ENTER USER ID (6 CHARACTERS): " WITH NO ADVANCING.
+002060     ACCEPT WS-ENTERED-USER-ID.
+002070     MOVE WS-ENTERED-USER-ID TO USR-USER-ID.
+
+002080     READ USRFILE
+002090         INVALID KEY
+002100             SET RECORD-WAS-NOT-FOUND TO TRUE
+002110             DISPLAY "USER ID " WS-ENTERED-USER-ID " NOT ON FILE"
+002120         NOT INVALID KEY
+002130             SET RECORD-WAS-FOUND TO TRUE
+002140     END-READ.
+002150 6000-READ-USER-FOR-UPDATE-EXIT.
+002160     EXIT.
+
+002170******************************************************************
+002180*    9000-TERMINATE
+002190******************************************************************
+002200 9000-TERMINATE.
+002210     CLOSE USRFILE.
+002220 9000-TERMINATE-EXIT.
+002230     EXIT.
+
+002240******************************************************************
+002250*    9900-FILE-ERROR
+002260*        USRFILE FAILED TO OPEN IN A WAY THAT CANNOT BE WORKED
+002270*        AROUND (E.G. ANOTHER JOB HAS IT LOCKED).  DISPLAYS THE
+002280*        FILE STATUS SO THE OPERATOR CAN SEE WHAT WENT WRONG AND
+002290*        ENDS THE TRANSACTION RATHER THAN CONTINUING AGAINST A
+002300*        FILE THAT NEVER CAME OPEN.
+002310******************************************************************
+002320 9900-FILE-ERROR.
+002330     DISPLAY "FATAL FILE ERROR ON " WS-FAILING-FILE-NAME
+002340         " - FILE STATUS = " WS-FAILING-FILE-STATUS.
+002350     STOP RUN.
+002360 9900-FILE-ERROR-EXIT.
+002370     EXIT.
+
