@@ -0,0 +1,12 @@
+      ******************************************************************
+      *    COPYBOOK:  CHKPNT
+      *    PURPOSE :  CHECKPOINT RECORD WRITTEN EVERY N ITERATIONS OF
+      *               THE HELLOCOBOL PROCESSING LOOP SO A MID-RUN
+      *               FAILURE CAN RESUME FROM THE LAST COMPLETED INDEX
+      *               RATHER THAN REPROCESSING FROM SCRATCH.
+      ******************************************************************
+       01  CHKPT-RECORD.
+           05  CKP-LAST-INDEX           PIC 9(04).
+           05  CKP-RUN-DATE             PIC X(08).
+           05  CKP-RUN-TIME             PIC X(06).
+           05  FILLER                   PIC X(20).
