@@ -0,0 +1,28 @@
+      ******************************************************************
+      *    COPYBOOK:  SITETAB
+      *    PURPOSE :  SITE/LANGUAGE CODE TABLE SUPPLYING THE GREETING
+      *               TEXT AND THE COUNT-COMPARISON MESSAGES FOR EACH
+      *               SITE, SO THE SAME LOAD MODULE RUNS FOR OTHER
+      *               SITES WITHOUT A CODE CHANGE AND WITHOUT GARBLED
+      *               SPECIAL CHARACTERS IN THE MESSAGE TEXT.
+      *
+      *               LOOKED UP ONCE AT THE START OF THE RUN AGAINST
+      *               CTL-SITE-CODE.  IF THE SITE CODE IS NOT FOUND THE
+      *               'DFLT' ENTRY IS USED.
+      ******************************************************************
+       01  SITE-TABLE-VALUES.
+           05  FILLER               PIC X(50) VALUE
+               'US01Hello, COBOL world!   COUNT > 2   COUNT <= 2  '.
+           05  FILLER               PIC X(50) VALUE
+               'UK01Hello, COBOL world!   COUNT > 2   COUNT <= 2  '.
+           05  FILLER               PIC X(50) VALUE
+               'FR01Bonjour monde COBOL!  COUNT > 2   COUNT <= 2  '.
+           05  FILLER               PIC X(50) VALUE
+               'DFLTHello, COBOL world!   COUNT > 2   COUNT <= 2  '.
+
+       01  SITE-TABLE REDEFINES SITE-TABLE-VALUES.
+           05  SITE-TABLE-ENTRY OCCURS 4 TIMES INDEXED BY SITE-IDX.
+               10  SITE-CODE        PIC X(04).
+               10  SITE-GREETING    PIC X(22).
+               10  SITE-MSG-HIGH    PIC X(12).
+               10  SITE-MSG-LOW     PIC X(12).
