@@ -0,0 +1,12 @@
+      ******************************************************************
+      *    COPYBOOK:  CTLPARM
+      *    PURPOSE :  DAILY RUN-CONTROL PARAMETER RECORD FOR HELLOCOBOL.
+      *               ONE RECORD IS READ PER RUN FROM THE CONTROL FILE
+      *               SO THAT OPERATIONS CAN CHANGE THE DAY'S BATCH
+      *               SIZE AND SITE WITHOUT A PROGRAM CHANGE.
+      ******************************************************************
+       01  CTL-RECORD.
+           05  CTL-COUNT                PIC 9(02).
+           05  CTL-SITE-CODE            PIC X(04).
+           05  CTL-CHKPT-INTERVAL       PIC 9(02).
+           05  FILLER                   PIC X(70).
