@@ -0,0 +1,14 @@
+      ******************************************************************
+      *    COPYBOOK:  USRMAST
+      *    PURPOSE :  USER-MASTER RECORD LAYOUT, SHARED BY THE
+      *               HELLOCOBOL DAILY ROSTER RUN AND THE USRMAINT
+      *               ONLINE MAINTENANCE TRANSACTION.
+      ******************************************************************
+       01  USER-RECORD.
+           05  USR-USER-ID              PIC X(06).
+           05  USR-USER-NAME            PIC X(30).
+           05  USR-DEPARTMENT           PIC X(10).
+           05  USR-STATUS-FLAG          PIC X(01).
+               88  USR-ACTIVE               VALUE 'A'.
+               88  USR-INACTIVE             VALUE 'I'.
+           05  FILLER                   PIC X(33).
