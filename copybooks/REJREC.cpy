@@ -0,0 +1,13 @@
+      ******************************************************************
+      *    COPYBOOK:  REJREC
+      *    PURPOSE :  EXCEPTION RECORD WRITTEN TO THE REJECT FILE WHEN
+      *               A CONTROL-FILE VALUE FAILS EDIT (NON-NUMERIC,
+      *               ZERO, OR OUT OF THE AGREED BUSINESS RANGE).
+      ******************************************************************
+       01  REJECT-RECORD.
+           05  REJ-FIELD-NAME           PIC X(10).
+           05  REJ-FIELD-VALUE          PIC X(10).
+           05  REJ-REASON-CODE          PIC X(04).
+           05  REJ-REASON-TEXT          PIC X(40).
+           05  REJ-RUN-DATE             PIC X(08).
+           05  FILLER                   PIC X(16).
