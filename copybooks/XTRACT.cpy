@@ -0,0 +1,12 @@
+      ******************************************************************
+      *    COPYBOOK:  XTRACT
+      *    PURPOSE :  DOWNSTREAM EXTRACT RECORD, ONE ROW PER USER/INDEX
+      *               PROCESSED, SO OTHER SHOP SYSTEMS CAN PICK UP
+      *               "WHO WAS PROCESSED TODAY" WITHOUT RE-KEYING THE
+      *               PRINT REPORT.
+      ******************************************************************
+       01  EXTRACT-RECORD.
+           05  XTR-USER-ID              PIC X(06).
+           05  XTR-RUN-DATE             PIC X(08).
+           05  XTR-STATUS               PIC X(20).
+           05  FILLER                   PIC X(20).
