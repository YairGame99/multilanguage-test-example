@@ -0,0 +1,16 @@
+      ******************************************************************
+      *    COPYBOOK:  RUNHIST
+      *    PURPOSE :  RUN-HISTORY AUDIT RECORD APPENDED TO THE RUNLOG
+      *               FILE ONCE PER HELLOCOBOL EXECUTION SO OPERATIONS
+      *               CAN ANSWER "DID YESTERDAY'S BATCH COMPLETE".
+      ******************************************************************
+       01  RUNLOG-RECORD.
+           05  RLG-RUN-DATE             PIC X(08).
+           05  RLG-RUN-TIME             PIC X(06).
+           05  RLG-COUNT-USED           PIC 9(02).
+           05  RLG-ITERATIONS-DONE      PIC 9(04).
+           05  RLG-COMPLETION-STATUS    PIC X(10).
+               88  RLG-COMPLETE             VALUE 'COMPLETE'.
+               88  RLG-ABENDED              VALUE 'ABENDED'.
+               88  RLG-REJECTED             VALUE 'REJECTED'.
+           05  FILLER                   PIC X(40).
