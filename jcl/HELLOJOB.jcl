@@ -0,0 +1,50 @@
+//HELLOJOB JOB (ACCTNO),'DAILY ROSTER RUN',CLASS=A,MSGCLASS=X,
+//         NOTIFY=&SYSUID
+//*--------------------------------------------------------------*
+//* JOB      : HELLOJOB                                          *
+//* PURPOSE  : RUNS THE HELLOCOBOL DAILY ROSTER-PROCESSING JOB    *
+//*            AND, ONLY WHEN THAT STEP COMPLETED CLEAN, THE      *
+//*            FOLLOW-ON DISTRIBUTION STEP THAT PICKS UP THE      *
+//*            DOWNSTREAM EXTRACT.                                *
+//*                                                                *
+//* RETURN CODES SET BY HELLOCOBOL (STEP010):                     *
+//*     RC=0   RUN COMPLETED CLEAN                                 *
+//*     RC=4   CHECKPOINT/RESTART PATH WAS TAKEN - RUN COMPLETED   *
+//*            BUT RESUMED FROM A PRIOR CHECKPOINT RATHER THAN     *
+//*            STARTING AT INDEX 1                                 *
+//*     RC=8   CTL-COUNT FAILED VALIDATION AND WAS REJECTED -      *
+//*            THE PROCESSING LOOP DID NOT RUN                     *
+//*     RC=16  A FATAL FILE ERROR WAS ENCOUNTERED (AN OPEN, WRITE, *
+//*            OR REOPEN FAILED) OR A GREETUSER WRITE FAILED       *
+//*            MID-LOOP - THE RUN ABENDED                          *
+//*                                                                *
+//* MODIFICATION HISTORY                                          *
+//*     08/09/2026  MTK  ORIGINAL VERSION.                         *
+//*     08/09/2026  MTK  DOCUMENTED RC=16 (FATAL FILE/WRITE ERROR).*
+//*--------------------------------------------------------------*
+//*
+//STEP010  EXEC PGM=HELLOCOBOL
+//STEPLIB  DD DISP=SHR,DSN=PROD.HELLO.LOADLIB
+//CTLFILE  DD DISP=SHR,DSN=PROD.HELLO.CTLFILE
+//USRFILE  DD DISP=SHR,DSN=PROD.HELLO.USRMAST
+//RUNLOG   DD DISP=MOD,DSN=PROD.HELLO.RUNLOG
+//CHKPT    DD DISP=MOD,DSN=PROD.HELLO.CHKPT
+//PRTFILE  DD SYSOUT=*
+//REJFILE  DD DISP=MOD,DSN=PROD.HELLO.REJFILE
+//XTRFILE  DD DISP=MOD,DSN=PROD.HELLO.XTRFILE
+//SYSOUT   DD SYSOUT=*
+//SYSUDUMP DD SYSOUT=*
+//*
+//STEP020  EXEC PGM=HELLOXTRD,COND=(0,NE,STEP010)
+//*        STEP020 RUNS ONLY WHEN STEP010 RETURNED RC=0. A
+//*        VALIDATION REJECT (RC=8) OR A RESTARTED RUN (RC=4)
+//*        HOLDS THE EXTRACT BACK FROM DOWNSTREAM DISTRIBUTION
+//*        UNTIL OPERATIONS HAS LOOKED AT THE AUDIT LOG.
+//STEPLIB  DD DISP=SHR,DSN=PROD.HELLO.LOADLIB
+//XTRFILE  DD DISP=SHR,DSN=PROD.HELLO.XTRFILE
+//DISTOUT  DD DISP=(NEW,CATLG,DELETE),
+//            DSN=PROD.HELLO.XTRFILE.DISTRIB,
+//            SPACE=(TRK,(5,5),RLSE),
+//            DCB=(RECFM=FB,LRECL=50)
+//SYSOUT   DD SYSOUT=*
+//
