@@ -1,33 +1,787 @@
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. HelloCOBOL.
-
-       DATA DIVISION.
-       WORKING-STORAGE SECTION.
-       01 COUNT      PIC 9(2) VALUE 3.
-       01 INDEX      PIC 9(2).
-
-       PROCEDURE DIVISION.
-       * 1) Output
-           DISPLAY "Hello, COBOL world!".
-
-       * 2) Conditional
-           IF COUNT > 2
-              DISPLAY "COUNT > 2"
-           ELSE
-              DISPLAY "COUNT â‰¤ 2"
-           END-IF.
-
-       * 3) Loop
-           PERFORM VARYING INDEX FROM 1 BY 1 UNTIL INDEX > COUNT
-              DISPLAY "Index = " INDEX
-           END-PERFORM.
-
-       * 4) Function via inline paragraph
-           PERFORM GreetUser.
-
-           STOP RUN.
-
-       GreetUser.
-           DISPLAY "Hello, User from COBOL!".
-           EXIT.
+000010 IDENTIFICATION DIVISION.
+000020 PROGRAM-ID. HELLOCOBOL.
+000030 AUTHOR. D-SHIFT-BATCH-SUPPORT.
+000040 INSTALLATION. OPERATIONS-DATA-CENTER.
+000050 DATE-WRITTEN. 01/15/2019.
+000060 DATE-COMPILED.
+000070******************************************************************
+000080*    MODIFICATION HISTORY
+000090*    ----------------------------------------------------------
+000100*    DATE        INIT   DESCRIPTION
+000110*    01/15/2019  JRH    ORIGINAL VERSION - DEMO LOOP AND GREETING.
+000120*    08/09/2026  MTK    COUNT NOW DRIVEN FROM DAILY CONTROL FILE
+000130*                       INSTEAD OF A HARDCODED WORKING-STORAGE
+000140*                       VALUE. SEE CTL-RECORD BELOW.
+000150*    08/09/2026  MTK    GREETUSER NOW READS USER-MASTER AND
+000160*                       GREETS EACH ACTIVE USER BY NAME INSTEAD
+000170*                       OF DISPLAYING ONE FIXED LITERAL.
+000180*    08/09/2026  MTK    ADDED RUN-HISTORY AUDIT LOGGING.
+000190*    08/09/2026  MTK    ADDED CHECKPOINT/RESTART TO THE MAIN
+000200*                       PROCESSING LOOP.
+000210*    08/09/2026  MTK    ADDED PAGINATED PRINT REPORT IN PLACE OF
+000220*                       RAW CONSOLE DISPLAY OUTPUT.
+000230*    08/09/2026  MTK    ADDED COUNT EDIT VALIDATION AND REJECT
+000240*                       FILE FOR OUT-OF-RANGE PARAMETERS.
+000250*    08/09/2026  MTK    ADDED DOWNSTREAM EXTRACT FILE.
+000260*    08/09/2026  MTK    ADDED SITE/LANGUAGE CODE TABLE FOR
+000270*                       GREETING AND COMPARISON MESSAGE TEXT.
+000280*    08/09/2026  MTK    ADDED FILE STATUS CHECKING TO EVERY FILE
+000290*                       (CHKFILE WAS BEING CLOSED BEFORE IT WAS
+000300*                       EVER OPENED); CHECKPOINT FILE IS NOW
+000310*                       CLEARED ON A CLEAN COMPLETION SO IT DOES
+000320*                       NOT FORCE A RESTART FOREVER; GREETUSER
+000330*                       WRITE FAILURES NOW ABEND THE RUN AND LOG
+000340*                       A SECOND AUDIT RECORD; PRINT HEADING NOW
+000350*                       ADVANCES A PHYSICAL PAGE INSTEAD OF JUST
+000360*                       RESETTING THE LINE COUNTER.
+000370*    08/09/2026  MTK    9000-TERMINATE NO LONGER CLOSES CHKFILE ON
+000380*                       THE COUNT-REJECTED PATH (IT WAS NEVER
+000390*                       OPENED); ADDED FILE STATUS CHECKING TO THE
+000400*                       REJECT, CHECKPOINT, REPORT-HEADING, AND
+000410*                       AUDIT-LOG WRITES AND TO THE CHECKPOINT
+000420*                       FILE'S REOPENS; RENAMED AND RELOCATED THE
+000430*                       GREETUSER FAILURE HANDLER TO 6000-RUN-
+000440*                       FAILURE SO IT ALSO COVERS A FAILED
+000450*                       CHECKPOINT OR REPORT-HEADING WRITE AND SO
+000460*                       ITS PARAGRAPH NUMBER FALLS BACK IN LINE
+000470*                       WITH ITS PHYSICAL POSITION IN THE FILE.
+000480******************************************************************
+000490*    REMARKS.
+000500*        DAILY ROSTER-PROCESSING JOB.  READS THE DAY'S CONTROL
+000510*        PARAMETERS, GREETS EACH ACTIVE USER ON THE USER-MASTER
+000520*        FILE, PRODUCES A PAGINATED PRINT REPORT AND A DOWNSTREAM
+000530*        EXTRACT FILE, AND LOGS THE RUN TO THE AUDIT TRAIL.
+000540******************************************************************
+
+000550 ENVIRONMENT DIVISION.
+000560 CONFIGURATION SECTION.
+000570 SPECIAL-NAMES.
+000580     C01 IS NEW-PAGE.
+
+000590 INPUT-OUTPUT SECTION.
+000600 FILE-CONTROL.
+000610     SELECT CTLFILE  ASSIGN TO "CTLFILE"
+000620         ORGANIZATION IS LINE SEQUENTIAL
+000630         FILE STATUS IS WS-CTLFILE-STATUS.
+
+000640     SELECT USRFILE  ASSIGN TO "USRFILE"
+000650         ORGANIZATION IS INDEXED
+000660         ACCESS MODE IS SEQUENTIAL
+000670         RECORD KEY IS USR-USER-ID
+000680         FILE STATUS IS WS-USRFILE-STATUS.
+
+000690     SELECT RUNLOG   ASSIGN TO "RUNLOG"
+000700         ORGANIZATION IS LINE SEQUENTIAL
+000710         FILE STATUS IS WS-RUNLOG-STATUS.
+
+000720     SELECT CHKFILE  ASSIGN TO "CHKPT"
+000730         ORGANIZATION IS LINE SEQUENTIAL
+000740         FILE STATUS IS WS-CHKFILE-STATUS.
+
+000750     SELECT PRTFILE  ASSIGN TO "PRTFILE"
+000760         ORGANIZATION IS LINE SEQUENTIAL
+000770         FILE STATUS IS WS-PRTFILE-STATUS.
+
+000780     SELECT REJFILE  ASSIGN TO "REJFILE"
+000790         ORGANIZATION IS LINE SEQUENTIAL
+000800         FILE STATUS IS WS-REJFILE-STATUS.
+
+000810     SELECT XTRFILE  ASSIGN TO "XTRFILE"
+000820         ORGANIZATION IS LINE SEQUENTIAL
+000830         FILE STATUS IS WS-XTRFILE-STATUS.
+
+000840 DATA DIVISION.
+000850 FILE SECTION.
+000860 FD  CTLFILE
+000870     RECORDING MODE IS F.
+000880     COPY CTLPARM.
+
+000890 FD  USRFILE
+000900     RECORDING MODE IS F.
+000910     COPY USRMAST.
+
+000920 FD  RUNLOG
+000930     RECORDING MODE IS F.
+000940     COPY RUNHIST.
+
+000950 FD  CHKFILE
+000960     RECORDING MODE IS F.
+000970     COPY CHKPNT.
+
+000980 FD  PRTFILE
+000990     RECORDING MODE IS F.
+001000 01  PRT-LINE                    PIC X(80).
+
+001010 FD  REJFILE
+001020     RECORDING MODE IS F.
+001030     COPY REJREC.
+
+001040 FD  XTRFILE
+001050     RECORDING MODE IS F.
+001060     COPY XTRACT.
+
+001070 WORKING-STORAGE SECTION.
+001080******************************************************************
+001090*    RUN-CONTROL COUNTERS AND SWITCHES
+001100******************************************************************
+001110 77  WS-COUNT                    PIC 9(02) VALUE ZERO.
+001120 77  WS-INDEX                    PIC 9(04) VALUE ZERO.
+001130 77  WS-START-INDEX              PIC 9(04) VALUE 1.
+001140 77  WS-ITERATIONS-DONE          PIC 9(04) VALUE ZERO.
+001150 77  WS-CHKPT-INTERVAL           PIC 9(02) VALUE 5.
+001160 77  WS-CHKPT-QUOTIENT           PIC 9(04) VALUE ZERO.
+001170 77  WS-CHKPT-REMAINDER          PIC 9(02) VALUE ZERO.
+
+001180******************************************************************
+001190*    FILE STATUS FIELDS - ONE PER FILE, CHECKED AFTER EVERY OPEN
+001200*    SO AN OPEN/CLOSE PROBLEM IS DETECTED AND REPORTED RATHER
+001210*    THAN LEFT TO ABEND THE JOB WITH NO EXPLANATION.
+001220******************************************************************
+001230 77  WS-CTLFILE-STATUS           PIC X(02) VALUE "00".
+001240 77  WS-USRFILE-STATUS           PIC X(02) VALUE "00".
+001250 77  WS-RUNLOG-STATUS            PIC X(02) VALUE "00".
+001260 77  WS-CHKFILE-STATUS           PIC X(02) VALUE "00".
+001270 77  WS-PRTFILE-STATUS           PIC X(02) VALUE "00".
+001280 77  WS-REJFILE-STATUS           PIC X(02) VALUE "00".
+001290 77  WS-XTRFILE-STATUS           PIC X(02) VALUE "00".
+
+001300 77  WS-EOF-SWITCH               PIC X(01) VALUE "N".
+001310     88  EOF-REACHED                 VALUE "Y".
+001320     88  NOT-EOF-REACHED              VALUE "N".
+
+001330 77  WS-COUNT-VALID-SWITCH       PIC X(01) VALUE "Y".
+001340     88  COUNT-IS-VALID               VALUE "Y".
+001350     88  COUNT-IS-INVALID             VALUE "N".
+
+001360 77  WS-RESTART-SWITCH           PIC X(01) VALUE "N".
+001370     88  RESTART-TAKEN                VALUE "Y".
+001380     88  RESTART-NOT-TAKEN            VALUE "N".
+
+001390 77  WS-ABEND-SWITCH             PIC X(01) VALUE "N".
+001400     88  RUN-HAS-ABENDED              VALUE "Y".
+001410     88  RUN-HAS-NOT-ABENDED           VALUE "N".
+
+001420 77  WS-RETURN-CODE              PIC 9(02) VALUE ZERO.
+
+001430******************************************************************
+001440*    DATE AND TIME WORK AREAS
+001450******************************************************************
+001460 01  WS-CURRENT-DATE-TIME.
+001470     05  WS-CURRENT-DATE.
+001480         10  WS-CURRENT-YYYY          PIC 9(04).
+001490         10  WS-CURRENT-MM            PIC 9(02).
+001500         10  WS-CURRENT-DD            PIC 9(02).
+001510     05  WS-CURRENT-TIME.
+001520         10  WS-CURRENT-HH            PIC 9(02).
+001530         10  WS-CURRENT-MN            PIC 9(02).
+001540         10  WS-CURRENT-SS            PIC 9(02).
+001550         10  FILLER                   PIC 9(02).
+
+001560 77  WS-RUN-DATE                 PIC X(08).
+001570 77  WS-RUN-TIME                 PIC X(06).
+
+001580******************************************************************
+001590*    SITE/LANGUAGE LOOKUP WORK AREAS
+001600******************************************************************
+001610 COPY SITETAB.
+
+001620 77  WS-GREETING-TEXT            PIC X(30).
+001630 77  WS-MSG-HIGH-TEXT            PIC X(20).
+001640 77  WS-MSG-LOW-TEXT             PIC X(20).
+
+001650******************************************************************
+001660*    PRINT REPORT WORK AREAS
+001670******************************************************************
+001680 77  WS-LINES-ON-PAGE            PIC 9(02) VALUE ZERO.
+001690 77  WS-LINES-PER-PAGE           PIC 9(02) VALUE 20.
+001700 77  WS-PAGE-NUMBER              PIC 9(04) VALUE ZERO.
+
+001710 01  RPT-HEADING-1.
+001720     05  FILLER                  PIC X(15) VALUE "RUN DATE      ".
+001730     05  RPH1-RUN-DATE           PIC X(10).
+001740     05  FILLER                  PIC X(10) VALUE SPACES.
+001750     05  FILLER                  PIC X(13) VALUE "PROGRAM NAME ".
+001760     05  RPH1-PROGRAM-NAME       PIC X(12) VALUE "HELLOCOBOL".
+001770     05  FILLER                  PIC X(05) VALUE "PAGE ".
+001780     05  RPH1-PAGE-NUMBER        PIC ZZZ9.
+
+001790 01  RPT-HEADING-2.
+001800     05  FILLER                  PIC X(15) VALUE "COUNT VALUE   ".
+001810     05  RPH2-COUNT              PIC Z9.
+001820     05  FILLER                  PIC X(63) VALUE SPACES.
+
+001830 01  RPT-HEADING-3.
+001840     05  FILLER                  PIC X(10) VALUE "INDEX".
+001850     05  FILLER                  PIC X(10) VALUE "USER ID".
+001860     05  FILLER                  PIC X(32) VALUE "USER NAME".
+001870     05  FILLER                  PIC X(28) VALUE "STATUS".
+
+001880 01  RPT-DETAIL-LINE.
+001890     05  RPD-INDEX               PIC ZZZ9.
+001900     05  FILLER                  PIC X(06) VALUE SPACES.
+001910     05  RPD-USER-ID             PIC X(06).
+001920     05  FILLER                  PIC X(04) VALUE SPACES.
+001930     05  RPD-USER-NAME           PIC X(30).
+001940     05  FILLER                  PIC X(02) VALUE SPACES.
+001950     05  RPD-STATUS              PIC X(20).
+
+001960 01  RPT-TOTAL-LINE.
+001970     05  FILLER                  PIC X(29) VALUE
+001980         "TOTAL RECORDS PROCESSED . . ".
+001990     05  RPT-TOTAL-COUNT         PIC ZZZ9.
+002000     05  FILLER                  PIC X(47) VALUE SPACES.
+
+002010******************************************************************
+002020*    AUDIT LOG AND CHECKPOINT WORK AREAS
+002030******************************************************************
+002040 77  WS-COMPLETION-STATUS        PIC X(10) VALUE SPACES.
+
+002050******************************************************************
+002060*    GREETUSER PARAGRAPH WORK AREAS
+002070******************************************************************
+002080 77  WS-GREET-STATUS             PIC X(20) VALUE SPACES.
+
+002090******************************************************************
+002100*    FATAL-ERROR WORK AREAS - USED BY 9900-FILE-ERROR
+002110******************************************************************
+002120 77  WS-FAILING-FILE-NAME        PIC X(08) VALUE SPACES.
+002130 77  WS-FAILING-FILE-STATUS      PIC X(02) VALUE SPACES.
+
+002140 PROCEDURE DIVISION.
+
+002150 0000-MAINLINE.
+002160     PERFORM 1000-INITIALIZE
+002170         THRU 1000-INITIALIZE-EXIT.
+
+002180     IF COUNT-IS-VALID
+002190         PERFORM 2000-OUTPUT-GREETING
+002200             THRU 2000-OUTPUT-GREETING-EXIT
+002210         PERFORM 2100-COMPARE-COUNT
+002220             THRU 2100-COMPARE-COUNT-EXIT
+002230         PERFORM 3000-PROCESS-LOOP
+002240             THRU 3000-PROCESS-LOOP-EXIT
+002250         IF RUN-HAS-NOT-ABENDED
+002260             PERFORM 1600-CLEAR-CHECKPOINT
+002270                 THRU 1600-CLEAR-CHECKPOINT-EXIT
+002280             PERFORM 5000-PRINT-REPORT-TOTAL
+002290                 THRU 5000-PRINT-REPORT-TOTAL-EXIT
+002300             MOVE "COMPLETE"   TO WS-COMPLETION-STATUS
+002310         END-IF
+002320     ELSE
+002330         MOVE "REJECTED"   TO WS-COMPLETION-STATUS
+002340         MOVE 8 TO WS-RETURN-CODE
+002350     END-IF.
+
+002360     PERFORM 8000-WRITE-AUDIT-LOG
+002370         THRU 8000-WRITE-AUDIT-LOG-EXIT.
+
+002380     PERFORM 9000-TERMINATE
+002390         THRU 9000-TERMINATE-EXIT.
+
+002400     MOVE WS-RETURN-CODE TO RETURN-CODE.
+002410     STOP RUN.
+
+002420******************************************************************
+002430*    1000-INITIALIZE
+002440*        OPENS THE FILES, READS THE DAILY CONTROL RECORD,
+002450*        VALIDATES COUNT, LOOKS UP THE SITE TABLE, AND RESUMES
+002460*        FROM THE LAST CHECKPOINT WHEN ONE IS ON FILE.
+002470******************************************************************
+002480 1000-INITIALIZE.
+002490     ACCEPT WS-CURRENT-DATE-TIME FROM DATE YYYYMMDD.
+002500     ACCEPT WS-CURRENT-TIME FROM TIME.
+002510     MOVE WS-CURRENT-DATE-TIME TO WS-RUN-DATE.
+002520     MOVE WS-CURRENT-TIME      TO WS-RUN-TIME.
+
+002530     OPEN INPUT  CTLFILE.
+002540     IF WS-CTLFILE-STATUS NOT = "00"
+002550         MOVE "CTLFILE"  TO WS-FAILING-FILE-NAME
+002560         MOVE WS-CTLFILE-STATUS TO WS-FAILING-FILE-STATUS
+002570         PERFORM 9900-FILE-ERROR THRU 9900-FILE-ERROR-EXIT
+002580     END-IF.
+
+002590     OPEN INPUT  USRFILE.
+002600     IF WS-USRFILE-STATUS NOT = "00"
+002610         MOVE "USRFILE"  TO WS-FAILING-FILE-NAME
+002620         MOVE WS-USRFILE-STATUS TO WS-FAILING-FILE-STATUS
+002630         PERFORM 9900-FILE-ERROR THRU 9900-FILE-ERROR-EXIT
+002640     END-IF.
+
+002650     OPEN EXTEND RUNLOG.
+002660     IF WS-RUNLOG-STATUS NOT = "00"
+002670         MOVE "RUNLOG"   TO WS-FAILING-FILE-NAME
+002680         MOVE WS-RUNLOG-STATUS TO WS-FAILING-FILE-STATUS
+002690         PERFORM 9900-FILE-ERROR THRU 9900-FILE-ERROR-EXIT
+002700     END-IF.
+
+002710     OPEN OUTPUT PRTFILE.
+002720     IF WS-PRTFILE-STATUS NOT = "00"
+002730         MOVE "PRTFILE"  TO WS-FAILING-FILE-NAME
+002740         MOVE WS-PRTFILE-STATUS TO WS-FAILING-FILE-STATUS
+002750         PERFORM 9900-FILE-ERROR THRU 9900-FILE-ERROR-EXIT
+002760     END-IF.
+
+002770     OPEN EXTEND REJFILE.
+002780     IF WS-REJFILE-STATUS NOT = "00"
+002790         MOVE "REJFILE"  TO WS-FAILING-FILE-NAME
+002800         MOVE WS-REJFILE-STATUS TO WS-FAILING-FILE-STATUS
+002810         PERFORM 9900-FILE-ERROR THRU 9900-FILE-ERROR-EXIT
+002820     END-IF.
+
+002830     OPEN EXTEND XTRFILE.
+002840     IF WS-XTRFILE-STATUS NOT = "00"
+002850         MOVE "XTRFILE"  TO WS-FAILING-FILE-NAME
+002860         MOVE WS-XTRFILE-STATUS TO WS-FAILING-FILE-STATUS
+002870         PERFORM 9900-FILE-ERROR THRU 9900-FILE-ERROR-EXIT
+002880     END-IF.
+
+002890     PERFORM 1100-READ-CONTROL-RECORD
+002900         THRU 1100-READ-CONTROL-RECORD-EXIT.
+
+002910     PERFORM 1200-VALIDATE-COUNT
+002920         THRU 1200-VALIDATE-COUNT-EXIT.
+
+002930     IF COUNT-IS-VALID
+002940         PERFORM 1300-LOOKUP-SITE-TABLE
+002950             THRU 1300-LOOKUP-SITE-TABLE-EXIT
+002960         PERFORM 1400-READ-CHECKPOINT
+002970             THRU 1400-READ-CHECKPOINT-EXIT
+002980         PERFORM 1500-PRINT-REPORT-HEADER
+002990             THRU 1500-PRINT-REPORT-HEADER-EXIT
+003000     END-IF.
+003010 1000-INITIALIZE-EXIT.
+003020     EXIT.
+
+003030 1100-READ-CONTROL-RECORD.
+003040     READ CTLFILE
+003050         AT END
+003060             MOVE ZERO TO CTL-COUNT
+003070             MOVE "DFLT" TO CTL-SITE-CODE
+003080             MOVE 5 TO CTL-CHKPT-INTERVAL
+003090     END-READ.
+003100     MOVE CTL-COUNT           TO WS-COUNT.
+003110     MOVE CTL-CHKPT-INTERVAL  TO WS-CHKPT-INTERVAL.
+003120     IF WS-CHKPT-INTERVAL = ZERO
+003130         MOVE 5 TO WS-CHKPT-INTERVAL
+003140     END-IF.
+003150 1100-READ-CONTROL-RECORD-EXIT.
+003160     EXIT.
+
+003170******************************************************************
+003180*    1200-VALIDATE-COUNT
+003190*        COUNT MUST BE NUMERIC AND IN THE AGREED BUSINESS RANGE
+003200*        OF 1 THROUGH 50.  ANYTHING ELSE IS WRITTEN TO THE REJECT
+003210*        FILE WITH A REASON CODE AND THE RUN IS FLAGGED BAD.
+003220******************************************************************
+003230 1200-VALIDATE-COUNT.
+003240     SET COUNT-IS-VALID TO TRUE.
+
+003250     IF CTL-COUNT NOT NUMERIC
+003260         SET COUNT-IS-INVALID TO TRUE
+003270         MOVE "COUNT"          TO REJ-FIELD-NAME
+003280         MOVE CTL-COUNT        TO REJ-FIELD-VALUE
+003290         MOVE "R001"           TO REJ-REASON-CODE
+003300         MOVE "COUNT IS NOT NUMERIC" TO REJ-REASON-TEXT
+003310         GO TO 1200-VALIDATE-COUNT-WRITE-REJECT
+003320     END-IF.
+
+003330     IF WS-COUNT = ZERO
+003340         SET COUNT-IS-INVALID TO TRUE
+003350         MOVE "COUNT"          TO REJ-FIELD-NAME
+003360         MOVE CTL-COUNT        TO REJ-FIELD-VALUE
+003370         MOVE "R002"           TO REJ-REASON-CODE
+003380         MOVE "COUNT IS ZERO"  TO REJ-REASON-TEXT
+003390         GO TO 1200-VALIDATE-COUNT-WRITE-REJECT
+003400     END-IF.
+
+003410     IF WS-COUNT > 50
+003420         SET COUNT-IS-INVALID TO TRUE
+003430         MOVE "COUNT"          TO REJ-FIELD-NAME
+003440         MOVE CTL-COUNT        TO REJ-FIELD-VALUE
+003450         MOVE "R003"           TO REJ-REASON-CODE
+003460         MOVE "COUNT EXCEEDS BUSINESS MAXIMUM OF 50"
+003470                               TO REJ-REASON-TEXT
+003480         GO TO 1200-VALIDATE-COUNT-WRITE-REJECT
+003490     END-IF.
+
+003500     GO TO 1200-VALIDATE-COUNT-EXIT.
+
+003510 1200-VALIDATE-COUNT-WRITE-REJECT.
+003520     MOVE WS-RUN-DATE TO REJ-RUN-DATE.
+003530     WRITE REJECT-RECORD.
+003540     IF WS-REJFILE-STATUS NOT = "00"
+003550         MOVE "REJFILE" TO WS-FAILING-FILE-NAME
+003560         MOVE WS-REJFILE-STATUS TO WS-FAILING-FILE-STATUS
+003570         PERFORM 9900-FILE-ERROR THRU 9900-FILE-ERROR-EXIT
+003580     END-IF.
+003590 1200-VALIDATE-COUNT-EXIT.
+003600     EXIT.
+
+003610******************************************************************
+003620*    1300-LOOKUP-SITE-TABLE
+003630*        LOOKS UP CTL-SITE-CODE ONCE AT THE START OF THE RUN AND
+003640*        CARRIES FORWARD THAT SITE'S GREETING AND COMPARISON
+003650*        MESSAGE TEXT FOR THE REST OF THE RUN.  FALLS BACK TO THE
+003660*        DFLT ENTRY WHEN THE SITE CODE IS NOT ON THE TABLE.
+003670******************************************************************
+003680 1300-LOOKUP-SITE-TABLE.
+003690     SET SITE-IDX TO 1.
+003700     SEARCH SITE-TABLE-ENTRY
+003710         AT END
+003720             SET SITE-IDX TO 4
+003730         WHEN SITE-CODE (SITE-IDX) = CTL-SITE-CODE
+003740             CONTINUE
+003750     END-SEARCH.
+003760     MOVE SITE-GREETING (SITE-IDX) TO WS-GREETING-TEXT.
+003770     MOVE SITE-MSG-HIGH (SITE-IDX) TO WS-MSG-HIGH-TEXT.
+003780     MOVE SITE-MSG-LOW  (SITE-IDX) TO WS-MSG-LOW-TEXT.
+003790 1300-LOOKUP-SITE-TABLE-EXIT.
+003800     EXIT.
+
+003810******************************************************************
+003820*    1400-READ-CHECKPOINT
+003830*        THE CHECKPOINT FILE IS AN APPEND-ONLY LOG.  THE LAST
+003840*        RECORD ON FILE IS THE RESUME POINT FOR THIS RUN.  USER
+003850*        RECORDS ALREADY ACCOUNTED FOR BY THE CHECKPOINT ARE
+003860*        SKIPPED ON USRFILE SO PROCESSING PICKS UP WHERE THE LAST
+003870*        RUN LEFT OFF.
+003880******************************************************************
+003890 1400-READ-CHECKPOINT.
+003900     MOVE 1 TO WS-START-INDEX.
+003910     OPEN INPUT CHKFILE.
+
+003920     IF WS-CHKFILE-STATUS = "35"
+003930         OPEN OUTPUT CHKFILE
+003940         CLOSE CHKFILE
+003950         OPEN INPUT CHKFILE
+003960     END-IF.
+
+003970     IF WS-CHKFILE-STATUS NOT = "00"
+003980         MOVE "CHKFILE"  TO WS-FAILING-FILE-NAME
+003990         MOVE WS-CHKFILE-STATUS TO WS-FAILING-FILE-STATUS
+004000         PERFORM 9900-FILE-ERROR THRU 9900-FILE-ERROR-EXIT
+004010     END-IF.
+
+004020     PERFORM 1410-READ-LAST-CHECKPOINT
+004030         THRU 1410-READ-LAST-CHECKPOINT-EXIT
+004040         UNTIL EOF-REACHED.
+
+004050     CLOSE CHKFILE.
+004060     OPEN EXTEND CHKFILE.
+004070     IF WS-CHKFILE-STATUS NOT = "00"
+004080         MOVE "CHKFILE" TO WS-FAILING-FILE-NAME
+004090         MOVE WS-CHKFILE-STATUS TO WS-FAILING-FILE-STATUS
+004100         PERFORM 9900-FILE-ERROR THRU 9900-FILE-ERROR-EXIT
+004110     END-IF.
+
+004120     SET NOT-EOF-REACHED TO TRUE.
+
+004130     IF WS-START-INDEX > 1
+004140         SET RESTART-TAKEN TO TRUE
+004150         PERFORM 1420-SKIP-PROCESSED-USERS
+004160             THRU 1420-SKIP-PROCESSED-USERS-EXIT
+004170             VARYING WS-INDEX FROM 1 BY 1
+004180             UNTIL WS-INDEX >= WS-START-INDEX
+004190                OR EOF-REACHED
+004200     END-IF.
+004210 1400-READ-CHECKPOINT-EXIT.
+004220     EXIT.
+
+004230 1410-READ-LAST-CHECKPOINT.
+004240     READ CHKFILE
+004250         AT END
+004260             SET EOF-REACHED TO TRUE
+004270         NOT AT END
+004280             COMPUTE WS-START-INDEX = CKP-LAST-INDEX + 1
+004290     END-READ.
+004300 1410-READ-LAST-CHECKPOINT-EXIT.
+004310     EXIT.
+
+004320 1420-SKIP-PROCESSED-USERS.
+004330     READ USRFILE
+004340         AT END
+004350             SET EOF-REACHED TO TRUE
+004360     END-READ.
+004370 1420-SKIP-PROCESSED-USERS-EXIT.
+004380     EXIT.
+
+004390******************************************************************
+004400*    1500-PRINT-REPORT-HEADER
+004410*        ADVANCES TO THE TOP OF A NEW PHYSICAL PAGE BEFORE LAYING
+004420*        DOWN THE HEADING BLOCK, RATHER THAN JUST RESETTING THE
+004430*        LINE COUNTER AND RE-WRITING THE SAME HEADING TEXT.
+004440******************************************************************
+004450 1500-PRINT-REPORT-HEADER.
+004460     ADD 1 TO WS-PAGE-NUMBER.
+004470     MOVE WS-RUN-DATE         TO RPH1-RUN-DATE.
+004480     MOVE WS-PAGE-NUMBER      TO RPH1-PAGE-NUMBER.
+004490     MOVE WS-COUNT            TO RPH2-COUNT.
+004500     WRITE PRT-LINE FROM RPT-HEADING-1
+004510         AFTER ADVANCING NEW-PAGE.
+004520     IF WS-PRTFILE-STATUS NOT = "00"
+004530         MOVE "PRTFILE" TO WS-FAILING-FILE-NAME
+004540         MOVE WS-PRTFILE-STATUS TO WS-FAILING-FILE-STATUS
+004550         PERFORM 6000-RUN-FAILURE
+004560             THRU 6000-RUN-FAILURE-EXIT
+004570         GO TO 1500-PRINT-REPORT-HEADER-EXIT
+004580     END-IF.
+004590     WRITE PRT-LINE FROM RPT-HEADING-2.
+004600     IF WS-PRTFILE-STATUS NOT = "00"
+004610         MOVE "PRTFILE" TO WS-FAILING-FILE-NAME
+004620         MOVE WS-PRTFILE-STATUS TO WS-FAILING-FILE-STATUS
+004630         PERFORM 6000-RUN-FAILURE
+004640             THRU 6000-RUN-FAILURE-EXIT
+004650         GO TO 1500-PRINT-REPORT-HEADER-EXIT
+004660     END-IF.
+004670     WRITE PRT-LINE FROM RPT-HEADING-3.
+004680     IF WS-PRTFILE-STATUS NOT = "00"
+004690         MOVE "PRTFILE" TO WS-FAILING-FILE-NAME
+004700         MOVE WS-PRTFILE-STATUS TO WS-FAILING-FILE-STATUS
+004710         PERFORM 6000-RUN-FAILURE
+004720             THRU 6000-RUN-FAILURE-EXIT
+004730         GO TO 1500-PRINT-REPORT-HEADER-EXIT
+004740     END-IF.
+004750     MOVE 3 TO WS-LINES-ON-PAGE.
+004760 1500-PRINT-REPORT-HEADER-EXIT.
+004770     EXIT.
+
+004780******************************************************************
+004790*    1600-CLEAR-CHECKPOINT
+004800*        A CLEAN, NON-ABENDED COMPLETION MEANS THERE IS NOTHING
+004810*        LEFT TO RESTART - THE CHECKPOINT FILE IS TRUNCATED BACK
+004820*        TO EMPTY SO TOMORROW'S RUN DOES NOT MISTAKE TODAY'S LAST
+004830*        CHECKPOINT FOR AN IN-FLIGHT RESTART.
+004840******************************************************************
+004850 1600-CLEAR-CHECKPOINT.
+004860     CLOSE CHKFILE.
+004870     OPEN OUTPUT CHKFILE.
+004880     IF WS-CHKFILE-STATUS NOT = "00"
+004890         MOVE "CHKFILE" TO WS-FAILING-FILE-NAME
+004900         MOVE WS-CHKFILE-STATUS TO WS-FAILING-FILE-STATUS
+004910         PERFORM 9900-FILE-ERROR THRU 9900-FILE-ERROR-EXIT
+004920     END-IF.
+004930     CLOSE CHKFILE.
+004940     OPEN EXTEND CHKFILE.
+004950     IF WS-CHKFILE-STATUS NOT = "00"
+004960         MOVE "CHKFILE" TO WS-FAILING-FILE-NAME
+004970         MOVE WS-CHKFILE-STATUS TO WS-FAILING-FILE-STATUS
+004980         PERFORM 9900-FILE-ERROR THRU 9900-FILE-ERROR-EXIT
+004990     END-IF.
+005000 1600-CLEAR-CHECKPOINT-EXIT.
+005010     EXIT.
+
+005020******************************************************************
+005030*    2000-OUTPUT-GREETING    ( STEP 1 - OUTPUT )
+005040******************************************************************
+005050 2000-OUTPUT-GREETING.
+005060     DISPLAY WS-GREETING-TEXT.
+005070 2000-OUTPUT-GREETING-EXIT.
+005080     EXIT.
+
+005090******************************************************************
+005100*    2100-COMPARE-COUNT      ( STEP 2 - CONDITIONAL )
+005110******************************************************************
+005120 2100-COMPARE-COUNT.
+005130     IF WS-COUNT > 2
+005140         DISPLAY WS-MSG-HIGH-TEXT
+005150     ELSE
+005160         DISPLAY WS-MSG-LOW-TEXT
+005170     END-IF.
+005180 2100-COMPARE-COUNT-EXIT.
+005190     EXIT.
+
+005200******************************************************************
+005210*    3000-PROCESS-LOOP       ( STEP 3 - LOOP )
+005220*        DRIVES ONE USER-MASTER RECORD THROUGH GREETUSER PER
+005230*        INDEX, CHECKPOINTING EVERY WS-CHKPT-INTERVAL ITERATIONS,
+005240*        AND STOPPING AT WS-COUNT OR END OF USRFILE, WHICHEVER
+005250*        COMES FIRST.
+005260******************************************************************
+005270 3000-PROCESS-LOOP.
+005280     PERFORM 3100-PROCESS-ONE-INDEX
+005290         THRU 3100-PROCESS-ONE-INDEX-EXIT
+005300         VARYING WS-INDEX FROM WS-START-INDEX BY 1
+005310         UNTIL WS-INDEX > WS-COUNT
+005320            OR EOF-REACHED
+005330            OR RUN-HAS-ABENDED.
+005340 3000-PROCESS-LOOP-EXIT.
+005350     EXIT.
+
+005360 3100-PROCESS-ONE-INDEX.
+005370     READ USRFILE
+005380         AT END
+005390             SET EOF-REACHED TO TRUE
+005400             GO TO 3100-PROCESS-ONE-INDEX-EXIT
+005410     END-READ.
+
+005420     PERFORM 4000-GREET-USER
+005430         THRU 4000-GREET-USER-EXIT.
+
+005440     IF RUN-HAS-NOT-ABENDED
+005450         ADD 1 TO WS-ITERATIONS-DONE
+005460         DIVIDE WS-INDEX BY WS-CHKPT-INTERVAL
+005470             GIVING WS-CHKPT-QUOTIENT
+005480             REMAINDER WS-CHKPT-REMAINDER
+005490         IF WS-CHKPT-REMAINDER = ZERO
+005500             PERFORM 3200-WRITE-CHECKPOINT
+005510                 THRU 3200-WRITE-CHECKPOINT-EXIT
+005520         END-IF
+005530     END-IF.
+005540 3100-PROCESS-ONE-INDEX-EXIT.
+005550     EXIT.
+
+005560******************************************************************
+005570*    3200-WRITE-CHECKPOINT
+005580******************************************************************
+005590 3200-WRITE-CHECKPOINT.
+005600     MOVE WS-INDEX    TO CKP-LAST-INDEX.
+005610     MOVE WS-RUN-DATE TO CKP-RUN-DATE.
+005620     MOVE WS-RUN-TIME TO CKP-RUN-TIME.
+005630     WRITE CHKPT-RECORD.
+005640     IF WS-CHKFILE-STATUS NOT = "00"
+005650         MOVE "CHKFILE" TO WS-FAILING-FILE-NAME
+005660         MOVE WS-CHKFILE-STATUS TO WS-FAILING-FILE-STATUS
+005670         PERFORM 6000-RUN-FAILURE
+005680             THRU 6000-RUN-FAILURE-EXIT
+005690     END-IF.
+005700 3200-WRITE-CHECKPOINT-EXIT.
+005710     EXIT.
+
+005720******************************************************************
+005730*    4000-GREET-USER          ( STEP 4 - GREETUSER )
+005740*        GREETS THE CURRENT USER-MASTER RECORD BY NAME, SKIPS
+005750*        INACTIVE USERS, PRINTS THE REPORT DETAIL LINE, AND WRITES
+005760*        THE DOWNSTREAM EXTRACT ROW.
+005770******************************************************************
+005780 4000-GREET-USER.
+005790     IF USR-INACTIVE
+005800         MOVE "SKIPPED - INACTIVE" TO WS-GREET-STATUS
+005810         DISPLAY "SKIPPED INACTIVE USER " USR-USER-ID
+005820     ELSE
+005830         MOVE "PROCESSED"          TO WS-GREET-STATUS
+005840         DISPLAY "HELLO, " USR-USER-NAME " FROM COBOL! (INDEX = "
+005850             WS-INDEX ")"
+005860     END-IF.
+
+005870     IF WS-LINES-ON-PAGE >= WS-LINES-PER-PAGE
+005880         PERFORM 1500-PRINT-REPORT-HEADER
+005890             THRU 1500-PRINT-REPORT-HEADER-EXIT
+005900     END-IF.
+
+005910     MOVE WS-INDEX        TO RPD-INDEX.
+005920     MOVE USR-USER-ID     TO RPD-USER-ID.
+005930     MOVE USR-USER-NAME   TO RPD-USER-NAME.
+005940     MOVE WS-GREET-STATUS TO RPD-STATUS.
+005950     WRITE PRT-LINE FROM RPT-DETAIL-LINE.
+005960     IF WS-PRTFILE-STATUS NOT = "00"
+005970         MOVE "PRTFILE" TO WS-FAILING-FILE-NAME
+005980         MOVE WS-PRTFILE-STATUS TO WS-FAILING-FILE-STATUS
+005990         PERFORM 6000-RUN-FAILURE
+006000             THRU 6000-RUN-FAILURE-EXIT
+006010         GO TO 4000-GREET-USER-EXIT
+006020     END-IF.
+006030     ADD 1 TO WS-LINES-ON-PAGE.
+
+006040     MOVE USR-USER-ID     TO XTR-USER-ID.
+006050     MOVE WS-RUN-DATE     TO XTR-RUN-DATE.
+006060     MOVE WS-GREET-STATUS TO XTR-STATUS.
+006070     WRITE EXTRACT-RECORD.
+006080     IF WS-XTRFILE-STATUS NOT = "00"
+006090         MOVE "XTRFILE" TO WS-FAILING-FILE-NAME
+006100         MOVE WS-XTRFILE-STATUS TO WS-FAILING-FILE-STATUS
+006110         PERFORM 6000-RUN-FAILURE
+006120             THRU 6000-RUN-FAILURE-EXIT
+006130         GO TO 4000-GREET-USER-EXIT
+006140     END-IF.
+006150 4000-GREET-USER-EXIT.
+006160     EXIT.
+
+006170******************************************************************
+006180*    5000-PRINT-REPORT-TOTAL
+006190******************************************************************
+006200 5000-PRINT-REPORT-TOTAL.
+006210     MOVE WS-ITERATIONS-DONE TO RPT-TOTAL-COUNT.
+006220     WRITE PRT-LINE FROM RPT-TOTAL-LINE.
+006230 5000-PRINT-REPORT-TOTAL-EXIT.
+006240     EXIT.
+
+006250******************************************************************
+006260*    6000-RUN-FAILURE
+006270*        A FILE WRITE OR REOPEN FAILURE INSIDE THE MAIN PROCESSING
+006280*        LOOP IS TREATED AS AN ABEND.  THE RUN STOPS TAKING NEW
+006290*        INDEXES, AN IMMEDIATE AUDIT RECORD IS WRITTEN SO THE
+006300*        FAILURE IS ON THE TRAIL EVEN IF TERMINATION ITSELF GOES
+006310*        WRONG, AND 0000-MAINLINE WRITES THE NORMAL END-OF-RUN
+006320*        AUDIT RECORD AGAIN ONCE THE LOOP UNWINDS.
+006330******************************************************************
+006340 6000-RUN-FAILURE.
+006350     SET RUN-HAS-ABENDED TO TRUE.
+006360     MOVE "ABENDED" TO WS-COMPLETION-STATUS.
+006370     DISPLAY "RUN FAILURE AT INDEX " WS-INDEX
+006380         " - FILE " WS-FAILING-FILE-NAME
+006390         " STATUS = " WS-FAILING-FILE-STATUS.
+006400     PERFORM 8000-WRITE-AUDIT-LOG
+006410         THRU 8000-WRITE-AUDIT-LOG-EXIT.
+006420 6000-RUN-FAILURE-EXIT.
+006430     EXIT.
+
+006440******************************************************************
+006450*    8000-WRITE-AUDIT-LOG
+006460*        APPENDS ONE RUN-HISTORY RECORD REGARDLESS OF WHETHER THE
+006470*        RUN COMPLETED CLEAN OR WAS REJECTED ON BAD INPUT.
+006480******************************************************************
+006490 8000-WRITE-AUDIT-LOG.
+006500     MOVE WS-RUN-DATE            TO RLG-RUN-DATE.
+006510     MOVE WS-RUN-TIME            TO RLG-RUN-TIME.
+006520     MOVE WS-COUNT                TO RLG-COUNT-USED.
+006530     MOVE WS-ITERATIONS-DONE      TO RLG-ITERATIONS-DONE.
+006540     MOVE WS-COMPLETION-STATUS    TO RLG-COMPLETION-STATUS.
+006550     WRITE RUNLOG-RECORD.
+006560     IF WS-RUNLOG-STATUS NOT = "00"
+006570         MOVE "RUNLOG" TO WS-FAILING-FILE-NAME
+006580         MOVE WS-RUNLOG-STATUS TO WS-FAILING-FILE-STATUS
+006590         PERFORM 9900-FILE-ERROR THRU 9900-FILE-ERROR-EXIT
+006600     END-IF.
+006610 8000-WRITE-AUDIT-LOG-EXIT.
+006620     EXIT.
+
+006630******************************************************************
+006640*    9000-TERMINATE
+006650******************************************************************
+006660 9000-TERMINATE.
+006670     IF RUN-HAS-ABENDED
+006680         MOVE 16 TO WS-RETURN-CODE
+006690     ELSE
+006700         IF RESTART-TAKEN
+006710             MOVE 4 TO WS-RETURN-CODE
+006720         END-IF
+006730     END-IF.
+
+006740     CLOSE CTLFILE.
+006750     CLOSE USRFILE.
+006760     CLOSE RUNLOG.
+006770     IF COUNT-IS-VALID
+006780         CLOSE CHKFILE
+006790     END-IF.
+006800     CLOSE PRTFILE.
+006810     CLOSE REJFILE.
+006820     CLOSE XTRFILE.
+006830 9000-TERMINATE-EXIT.
+006840     EXIT.
+
+006850******************************************************************
+006860*    9900-FILE-ERROR
+006870*        A FILE OPEN FAILED IN A WAY THAT CANNOT BE WORKED AROUND.
+006880*        DISPLAYS THE FILE NAME AND STATUS SO OPERATIONS CAN SEE
+006890*        WHAT WENT WRONG FROM THE JOB LOG INSTEAD OF A BARE ABEND,
+006900*        AND ENDS THE RUN WITH A DISTINCT RETURN CODE.
+006910******************************************************************
+006920 9900-FILE-ERROR.
+006930     DISPLAY "FATAL FILE ERROR ON " WS-FAILING-FILE-NAME
+006940         " - FILE STATUS = " WS-FAILING-FILE-STATUS.
+006950     MOVE 16 TO WS-RETURN-CODE.
+006960     MOVE WS-RETURN-CODE TO RETURN-CODE.
+006970     STOP RUN.
+006980 9900-FILE-ERROR-EXIT.
+006990     EXIT.
 
